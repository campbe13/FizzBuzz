@@ -0,0 +1,12 @@
+000010*****************************************************
+000020*  RULETAB.CPY                                      *
+000030*  IN-MEMORY TABLE OF DIVISOR/LABEL RULES, LOADED    *
+000040*  ONCE FROM RULEFILE AND REUSED FOR EVERY PARAMETER *
+000050*  SET PROCESSED IN THE RUN.                         *
+000060*****************************************************
+000070 01  RULE-TABLE.
+000080     05  RULE-TAB-COUNT        PIC 9(03) VALUE ZERO.
+000090     05  RULE-TAB-ENTRY OCCURS 20 TIMES
+000100                 INDEXED BY RULE-IDX.
+000110         10  RULE-TAB-DIVISOR  PIC 9(05).
+000120         10  RULE-TAB-LABEL    PIC X(10).
