@@ -0,0 +1,10 @@
+000010*****************************************************
+000020*  PARMREC.CPY                                      *
+000030*  PARAMETER RECORD - ONE PER REQUESTED FIZZBUZZ RUN *
+000040*  WITHIN A SINGLE JOB STEP (PARMFILE).              *
+000050*****************************************************
+000060 01  PARM-RECORD.
+000070     05  PARM-RUN-SEQ          PIC 9(03).
+000080     05  PARM-START-VAL        PIC 9(09).
+000090     05  PARM-END-VAL          PIC 9(09).
+000100     05  FILLER                PIC X(47).
