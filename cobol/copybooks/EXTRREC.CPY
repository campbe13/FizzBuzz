@@ -0,0 +1,20 @@
+000010*****************************************************
+000020*  EXTRREC.CPY                                      *
+000030*  STRUCTURED EXTRACT RECORD WRITTEN TO EXTRFILE FOR *
+000040*  DOWNSTREAM PROGRAMS TO READ AS DATA.              *
+000050*****************************************************
+000060 01  EXTRACT-RECORD.
+000070     05  EXTR-RUN-SEQ          PIC 9(03).
+000080     05  EXTR-COUNTR           PIC 9(09).
+000085*        EXTR-FIZZ-FLAG/EXTR-BUZZ-FLAG ARE TIED TO THE FIRST
+000086*        TWO ENTRIES LOADED INTO RULE-TABLE FROM RULEFILE, BY
+000087*        POSITION, NOT BY LABEL TEXT - IF RULEFILE'S FIRST TWO
+000088*        RULES ARE EVER REORDERED THESE FLAGS SWAP MEANING.
+000090     05  EXTR-FIZZ-FLAG        PIC X(01).
+000100         88  EXTR-FIZZ-HIT         VALUE 'Y'.
+000110         88  EXTR-FIZZ-NO-HIT      VALUE 'N'.
+000120     05  EXTR-BUZZ-FLAG        PIC X(01).
+000130         88  EXTR-BUZZ-HIT         VALUE 'Y'.
+000140         88  EXTR-BUZZ-NO-HIT      VALUE 'N'.
+000150     05  EXTR-MSG              PIC X(40).
+000160     05  FILLER                PIC X(10).
