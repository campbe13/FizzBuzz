@@ -0,0 +1,21 @@
+000010*****************************************************
+000020*  CKPTTAB.CPY                                      *
+000030*  IN-MEMORY TABLE OF THE LATEST CHECKPOINT STATUS   *
+000040*  FOR EACH PARAMETER SET, LOADED ONCE FROM CKPTFILE *
+000050*  SO A RESTART DECISION CAN BE MADE PER PARAMETER   *
+000060*  SET RATHER THAN FROM A SINGLE JOB-WIDE CHECKPOINT.*
+000062*  CKPT-TAB-START-VAL IS CHECKED AGAINST THE CURRENT  *
+000064*  PARM-START-VAL BEFORE A TABLE ENTRY IS TRUSTED, SO *
+000066*  A PARM-SEQ REUSED FOR A DIFFERENT RANGE ON A LATER *
+000068*  NIGHT IS NOT MISTAKEN FOR THE SAME REQUEST.        *
+000070*****************************************************
+000080 01  CKPT-TABLE.
+000090     05  CKPT-TAB-COUNT        PIC 9(03) VALUE ZERO.
+000100     05  CKPT-TAB-ENTRY OCCURS 50 TIMES
+000110                 INDEXED BY CKPT-IDX.
+000120         10  CKPT-TAB-PARM-SEQ  PIC 9(03).
+000125         10  CKPT-TAB-START-VAL PIC 9(09).
+000130         10  CKPT-TAB-COUNTR    PIC 9(09).
+000140         10  CKPT-TAB-STATUS    PIC X(01).
+000150             88  CKPT-TAB-COMPLETE     VALUE 'C'.
+000160             88  CKPT-TAB-IN-PROGRESS  VALUE 'P'.
