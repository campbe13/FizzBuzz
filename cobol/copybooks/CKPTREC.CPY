@@ -0,0 +1,20 @@
+000010*****************************************************
+000020*  CKPTREC.CPY                                      *
+000030*  CHECKPOINT RECORD - CARRIES THE LAST COUNTR VALUE *
+000040*  COMPLETED FOR A PARAMETER SET SO A RESTART AFTER  *
+000050*  AN ABEND CAN RESUME INSTEAD OF STARTING OVER.     *
+000052*  CKPT-START-VAL IS CARRIED SO A RESTART CAN CONFIRM*
+000054*  A CHECKPOINT BELONGS TO THE SAME REQUESTED RANGE  *
+000056*  AS TONIGHT'S PARM RECORD, NOT JUST THE SAME        *
+000058*  PARM-SEQ ORDINAL POSITION IN PARMFILE.             *
+000060*****************************************************
+000070 01  CHECKPOINT-RECORD.
+000080     05  CKPT-PARM-SEQ         PIC 9(03).
+000085     05  CKPT-START-VAL        PIC 9(09).
+000090     05  CKPT-COUNTR           PIC 9(09).
+000100     05  CKPT-RUN-DATE         PIC X(10).
+000110     05  CKPT-RUN-TIME         PIC X(08).
+000115     05  CKPT-STATUS           PIC X(01).
+000116         88  CKPT-STATUS-COMPLETE     VALUE 'C'.
+000117         88  CKPT-STATUS-IN-PROGRESS  VALUE 'P'.
+000120     05  FILLER                PIC X(10).
