@@ -0,0 +1,13 @@
+000010*****************************************************
+000020*  RULEREC.CPY                                      *
+000030*  DIVISOR / LABEL PAIR READ FROM RULEFILE AND       *
+000040*  LOADED INTO THE RULE-TABLE AT STARTUP. THE        *
+000050*  DIVISOR IS SIGNED SO A NEGATIVE VALUE IS A        *
+000052*  REPRESENTABLE, REJECTABLE INPUT RATHER THAN       *
+000054*  UNDEFINED CONTENT IN AN UNSIGNED NUMERIC FIELD.   *
+000056*****************************************************
+000060 01  RULE-RECORD.
+000070     05  RULE-REC-DIVISOR      PIC S9(05)
+000075                 SIGN IS LEADING SEPARATE CHARACTER.
+000080     05  RULE-REC-LABEL        PIC X(10).
+000090     05  FILLER                PIC X(50).
