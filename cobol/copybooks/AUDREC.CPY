@@ -0,0 +1,25 @@
+000010*****************************************************
+000020*  AUDREC.CPY                                       *
+000030*  ONE AUDIT LINE PER PARAMETER SET PROCESSED,       *
+000040*  APPENDED TO AUDTFILE SO A RUN CAN BE RECONSTRUCTED*
+000050*  WITHOUT DIGGING THROUGH OLD JOB LOGS. SINCE       *
+000052*  RULEFILE'S CONTENT CAN CHANGE FROM RUN TO RUN,    *
+000054*  AUD-RULE-LIST CARRIES THE ACTUAL DIVISOR/LABEL    *
+000056*  VALUES IN EFFECT, NOT JUST A COUNT OF THEM.       *
+000060*****************************************************
+000070 01  AUDIT-RECORD.
+000080     05  AUD-RUN-DATE          PIC X(10).
+000090     05  AUD-RUN-TIME          PIC X(08).
+000100     05  AUD-PARM-SEQ          PIC 9(03).
+000110     05  AUD-START-VAL         PIC 9(09).
+000120     05  AUD-END-VAL           PIC 9(09).
+000130     05  AUD-RULE-COUNT        PIC 9(03).
+000140     05  AUD-TOTAL-COUNT       PIC 9(09).
+000150     05  AUD-PLAIN-COUNT       PIC 9(09).
+000160     05  AUD-SINGLE-COUNT      PIC 9(09).
+000170     05  AUD-MULTI-COUNT       PIC 9(09).
+000180     05  AUD-RECON-STATUS      PIC X(04).
+000190*        ONE "DIVISOR-LABEL " ENTRY PER RULE IN EFFECT FOR
+000192*        THIS PARAMETER SET, IN RULE-TABLE ORDER, SPACE
+000194*        FILLED TO THE RIGHT WHEN FEWER THAN 20 RULES FIRED.
+000196     05  AUD-RULE-LIST         PIC X(340).
