@@ -1,48 +1,951 @@
-IDENTIFICATION DIVISION.
- PROGRAM-ID. FIZZ-BUZZ.
-
-DATA DIVISION.
- FILE SECTION.
- WORKING-STORAGE SECTION.
-   01 COUNTR PIC 999 value 0 .
-   01 REM3 PIC 99.
-   01 ZRO PIC 99 value 0.
-   01 DIV3 PIC 99.
-   01 REM5 PIC 99.
-   01 DIV5 PIC 99.
-   01 MSG PIC X(20) .
-
-PROCEDURE DIVISION.
- DISPLAY 'COBOL, OMG, blast from the past!'
- 
- PERFORM VARYING COUNTR FROM 1 BY 1 UNTIL COUNTR > 100
-   INITIALIZE MSG
-   DISPLAY "COUNT"COUNTR 
-   DIVIDE COUNTR BY 3 GIVING DIV3 REMAINDER REM3 
-   DIVIDE COUNTR BY 5 GIVING DIV5 REMAINDER REM5 
-   IF REM3 IS EQUAL TO  0 OR REM5 IS EQUAL TO ZRO  THEN
-        PERFORM CHECKFIZZBUZZ
-	DISPLAY MSG
-   ELSE 
-        DISPLAY COUNTR   
-   END-IF
-   DISPLAY MSG
- END-PERFORM.     
- STOP RUN.
-
-CHECKFIZZBUZZ.
-	DISPLAY "3 " REM3 "-5 " REM5
-	IF REM3 IS EQUAL TO 0  THEN
-	   MOVE "Fizz" TO MSG
-	ELSE 
-	   INITIALIZE MSG	
-        END-IF.
-        DISPLAY "3 " MSG.
-	IF REM5 IS EQUAL TO 0  THEN
-	    STRING MSG DELIMITED BY SIZE "Buzz" DELIMITED BY SIZE INTO MSG
-			ON OVERFLOW DISPLAY "OVERFLOW error"
-	ELSE 
-	   INITIALIZE MSG
-        END-IF.
-	DISPLAY "3 " MSG.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    FIZZ-BUZZ.
+000030 AUTHOR.        R HALVERSON.
+000040 INSTALLATION.  BATCH PRODUCTION SUPPORT.
+000050 DATE-WRITTEN.  01/05/1998.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080*  MODIFICATION HISTORY                             *
+000090*  01/05/1998  RH   ORIGINAL FIZZBUZZ EXERCISE.      *
+000100*  08/09/2026  RH   PARAMETERIZED RANGE AND DIVISORS *
+000110*                   VIA A CONTROL RECORD ON PARMFILE.*
+000120*  08/09/2026  RH   REPLACED THE HARDCODED FIZZ/BUZZ *
+000130*                   RULES WITH A DIVISOR/LABEL TABLE *
+000140*                   LOADED FROM RULEFILE SO NEW      *
+000150*                   RULES ARE A DATA CHANGE.         *
+000160*  08/09/2026  RH   ADDED RPTFILE - A PRINT-STYLE    *
+000170*                   REPORT REPLACES SYSOUT DISPLAY.  *
+000180*  08/09/2026  RH   WIDENED COUNTR TO PIC 9(09) AND  *
+000190*                   ADDED CHECKPOINT/RESTART VIA     *
+000200*                   CKPTFILE FOR LARGE RANGES.       *
+000210*  08/09/2026  RH   PARMFILE MAY NOW CARRY SEVERAL   *
+000220*                   PARAMETER SETS - ONE REPORT      *
+000230*                   SECTION IS PRODUCED PER SET.     *
+000240*  08/09/2026  RH   ADDED AUDTFILE - ONE AUDIT LINE  *
+000250*                   PER PARAMETER SET PROCESSED.     *
+000260*  08/09/2026  RH   ADDED EXTRFILE - STRUCTURED      *
+000270*                   EXTRACT OF EVERY COUNTR RESULT.  *
+000280*  08/09/2026  RH   ADDED PARAMETER/RULE VALIDATION  *
+000290*                   AND ERRFILE FOR REJECTED INPUT.  *
+000300*  08/09/2026  RH   ADDED CONTROL TOTALS AND AN      *
+000310*                   END-OF-RUN RECONCILIATION CHECK. *
+000320*  08/09/2026  RH   CHECKPOINT/RESTART NOW TRACKS A  *
+000330*                   COMPLETION MARKER PER PARAMETER  *
+000340*                   SET INSTEAD OF INFERRING IT FROM *
+000350*                   THE LAST INTERVAL CHECKPOINT, SO *
+000360*                   A RANGE THAT DOESN'T END ON A    *
+000370*                   CHECKPOINT-INTERVAL BOUNDARY IS   *
+000380*                   NOT MISTAKEN FOR AN IN-PROGRESS   *
+000390*                   RUN ON THE NEXT NIGHT'S RERUN.    *
+000400*  08/09/2026  RH   FILE OPEN FAILURES ON ANY OF THE *
+000410*                   SEVEN DATASETS NOW ABORT THE RUN *
+000420*                   INSTEAD OF FALLING THROUGH TO A   *
+000430*                   READ/WRITE AGAINST A CLOSED FILE. *
+000440*  08/09/2026  RH   SELECT CLAUSES NOW ASSIGN TO A    *
+000450*                   DDNAME AND ORGANIZATION SEQUENTIAL*
+000460*                   TO MATCH THE FIXED-BLOCK DATASETS *
+000470*                   ALLOCATED IN THE JCL.             *
+000480*  08/09/2026  RH   AUDIT RECORD NOW CARRIES THE      *
+000490*                   ACTUAL DIVISOR/LABEL RULES USED,  *
+000500*                   NOT JUST A COUNT OF THEM.         *
+000510*  08/09/2026  RH   RULE DIVISOR IS NOW SIGNED SO A   *
+000520*                   NEGATIVE VALUE IS REJECTED BY     *
+000530*                   VALIDATION INSTEAD OF RISKING A   *
+000540*                   DATA EXCEPTION AT DIVIDE TIME.    *
+000550*  08/09/2026  RH   CORRECTED A REPORT FOOTER LINE    *
+000560*                   LAYOUT THAT RAN FOUR BYTES PAST   *
+000570*                   REPORT-LINE.                      *
+000571*  08/09/2026  RH   JOB-LEVEL RECONCILIATION NOW USES *
+000572*                   A RUNNING JOB-EXPECTED-TOTAL AND A*
+000573*                   BREAK SWITCH THAT STICKS ONCE SET,*
+000574*                   SO ONE BAD PARM SET IN A RUN CAN'T*
+000575*                   BE MASKED BY A LATER CLEAN SET.   *
+000576*  08/09/2026  RH   CHECKPOINT RECORDS NOW CARRY THE  *
+000577*                   REQUESTED START VALUE SO A REUSED *
+000578*                   PARM-SEQ WITH A DIFFERENT RANGE ON*
+000579*                   A LATER NIGHT IS NOT TREATED AS A *
+000580*                   MATCH FOR RESTART/COMPLETION.     *
+000581*  08/09/2026  RH   CKPTFILE OPEN FAILURE IS NOW FATAL*
+000582*                   EVEN WHEN THE OUTPUT FALLBACK ALSO*
+000583*                   FAILS, MATCHING THE OTHER DATASETS.*
+000584*  08/09/2026  RH   PADDED RPT-PARM-LINE AND           *
+000585*                   RPT-SUMMARY-LINE1 OUT TO 132 BYTES *
+000586*                   TO MATCH EVERY OTHER REPORT LINE.  *
+000587*****************************************************
+000590 ENVIRONMENT DIVISION.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT PARM-FILE ASSIGN TO PARMFILE
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS FS-PARM.
+000650     SELECT RULE-FILE ASSIGN TO RULEFILE
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS FS-RULE.
+000680     SELECT REPORT-FILE ASSIGN TO RPTFILE
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS FS-REPORT.
+000710     SELECT EXTRACT-FILE ASSIGN TO EXTRFILE
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS FS-EXTRACT.
+000740     SELECT ERROR-FILE ASSIGN TO ERRFILE
+000750         ORGANIZATION IS SEQUENTIAL
+000760         FILE STATUS IS FS-ERROR.
+000770     SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+000780         ORGANIZATION IS SEQUENTIAL
+000790         FILE STATUS IS FS-AUDIT.
+000800     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000810         ORGANIZATION IS SEQUENTIAL
+000820         FILE STATUS IS FS-CKPT.
+000830
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  PARM-FILE.
+000870     COPY PARMREC.
+000880
+000890 FD  RULE-FILE.
+000900     COPY RULEREC.
+000910
+000920 FD  REPORT-FILE.
+000930 01  REPORT-LINE                  PIC X(132).
+000940
+000950 FD  EXTRACT-FILE.
+000960     COPY EXTRREC.
+000970
+000980 FD  ERROR-FILE.
+000990 01  ERROR-LINE                   PIC X(132).
+001000
+001010 FD  AUDIT-FILE.
+001020     COPY AUDREC.
+001030
+001040 FD  CHECKPOINT-FILE.
+001050     COPY CKPTREC.
+001060
+001070 WORKING-STORAGE SECTION.
+001080*****************************************************
+001090*  FILE STATUS CODES                                *
+001100*****************************************************
+001110 01  FILE-STATUS-CODES.
+001120     05  FS-PARM                   PIC XX.
+001130     05  FS-RULE                   PIC XX.
+001140     05  FS-REPORT                 PIC XX.
+001150     05  FS-EXTRACT                PIC XX.
+001160     05  FS-ERROR                  PIC XX.
+001170     05  FS-AUDIT                  PIC XX.
+001180     05  FS-CKPT                   PIC XX.
+001190
+001200*****************************************************
+001210*  SWITCHES                                         *
+001220*****************************************************
+001230 01  PROGRAM-SWITCHES.
+001240     05  PARM-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001250         88  PARM-EOF                        VALUE 'Y'.
+001260     05  RULE-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001270         88  RULE-EOF                        VALUE 'Y'.
+001280     05  CKPT-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001290         88  CKPT-EOF                        VALUE 'Y'.
+001300     05  PARM-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+001310         88  PARM-IS-VALID                   VALUE 'Y'.
+001320         88  PARM-IS-INVALID                 VALUE 'N'.
+001330     05  ERROR-HEADER-SWITCH       PIC X(01) VALUE 'N'.
+001340         88  ERROR-HEADER-WRITTEN            VALUE 'Y'.
+001350     05  FATAL-ERROR-SWITCH        PIC X(01) VALUE 'N'.
+001360         88  FATAL-ERROR-FOUND                VALUE 'Y'.
+001362*    SET BY 6000-WRITE-REPORT-FOOTER ON A PER-SET BREAK AND NEVER
+001364*    RESET, SO A LATER PARAMETER SET'S CLEAN FOOTER CANNOT HIDE AN
+001366*    EARLIER SET'S BREAK FROM THE JOB-LEVEL RECONCILIATION IN
+001368*    9100-WRITE-JOB-SUMMARY.
+001370     05  JOB-RECON-BREAK-SWITCH    PIC X(01) VALUE 'N'.
+001372         88  JOB-RECON-IS-BROKEN              VALUE 'Y'.
+001374
+001380*****************************************************
+001390*  STANDALONE COUNTERS AND CONSTANTS                *
+001400*****************************************************
+001410 77  COUNTR                      PIC 9(09) COMP VALUE ZERO.
+001420 77  LOOP-START-VAL              PIC 9(09) COMP VALUE ZERO.
+001430 77  RANGE-SIZE                  PIC 9(10) COMP VALUE ZERO.
+001440*    MAX-RANGE-SIZE IS AN OPERATIONAL CEILING ON A SINGLE
+001450*    PARAMETER SET, NOT A COUNTR CAPACITY CHECK - COUNTR AND
+001460*    PARM-END-VAL SHARE THE SAME PIC 9(09) WIDTH, SO A RANGE
+001470*    CANNOT LITERALLY OVERFLOW COUNTR. THIS GUARDS AGAINST A
+001480*    MISTYPED CONTROL RECORD TURNING INTO A MULTI-HOUR RUN.
+001490 77  MAX-RANGE-SIZE              PIC 9(10) COMP VALUE 500000000.
+001500 77  CHECKPOINT-INTERVAL         PIC 9(09) COMP VALUE 1000.
+001510 77  CKPT-CHECK-QUOT             PIC 9(09) COMP VALUE ZERO.
+001520 77  CKPT-CHECK-REM              PIC 9(09) COMP VALUE ZERO.
+001530 77  RULE-QUOT                   PIC 9(09) COMP VALUE ZERO.
+001540 77  RULE-REM                    PIC 9(05) COMP VALUE ZERO.
+001550 77  RULE-HIT-CTR                PIC 9(03) COMP VALUE ZERO.
+001560 77  ERROR-CTR                   PIC 9(05) COMP VALUE ZERO.
+001570 77  MSG                         PIC X(40).
+001580 77  RULE-LIST-WS                PIC X(340).
+001585 77  RULE-LIST-PTR               PIC 9(04) COMP VALUE 1.
+001590 77  ERROR-MESSAGE-TEXT          PIC X(80) VALUE SPACES.
+001600 77  RECON-STATUS                PIC X(04) VALUE SPACES.
+001610
+001620*****************************************************
+001630*  RULE TABLE - LOADED ONCE FROM RULEFILE           *
+001640*****************************************************
+001650     COPY RULETAB.
+001660
+001670*****************************************************
+001680*  CHECKPOINT / RESTART WORKING FIELDS - ONE TABLE   *
+001690*  ENTRY PER PARAMETER SET SEEN ON CKPTFILE SO A     *
+001700*  MULTI-PARAMETER-SET RUN RESTARTS EACH SET ON ITS  *
+001710*  OWN MERITS INSTEAD OF OFF ONE JOB-WIDE CHECKPOINT.*
+001720*****************************************************
+001730     COPY CKPTTAB.
+001740 77  CKPT-SEARCH-KEY             PIC 9(03) VALUE ZERO.
+001750 77  FOUND-CKPT-IDX              PIC 9(03) COMP VALUE ZERO.
+001760
+001770*****************************************************
+001780*  RUN DATE AND TIME                                *
+001790*****************************************************
+001800 01  RUN-DATE-NUM                PIC 9(08).
+001810 01  RUN-TIME-NUM                PIC 9(08).
+001820 01  RUN-DATE-DISPLAY            PIC X(10).
+001830 01  RUN-TIME-DISPLAY            PIC X(08).
+001840
+001850*****************************************************
+001860*  CONTROL TOTALS - ONE PARAMETER SET               *
+001870*****************************************************
+001880 01  RUN-TOTALS.
+001890     05  TOTAL-PROCESSED           PIC 9(09) VALUE ZERO.
+001900     05  TOTAL-PLAIN               PIC 9(09) VALUE ZERO.
+001910     05  TOTAL-SINGLE-HIT          PIC 9(09) VALUE ZERO.
+001920     05  TOTAL-MULTI-HIT           PIC 9(09) VALUE ZERO.
+001930     05  EXPECTED-TOTAL            PIC 9(09) VALUE ZERO.
+001940
+001950*****************************************************
+001960*  CONTROL TOTALS - WHOLE JOB, ALL PARAMETER SETS   *
+001970*****************************************************
+001980 01  JOB-TOTALS.
+001990     05  JOB-TOTAL-PROCESSED       PIC 9(10) VALUE ZERO.
+002000     05  JOB-TOTAL-PLAIN           PIC 9(10) VALUE ZERO.
+002010     05  JOB-TOTAL-SINGLE-HIT      PIC 9(10) VALUE ZERO.
+002020     05  JOB-TOTAL-MULTI-HIT       PIC 9(10) VALUE ZERO.
+002025     05  JOB-EXPECTED-TOTAL        PIC 9(10) VALUE ZERO.
+002030     05  JOB-PARM-SETS-PROCESSED   PIC 9(05) VALUE ZERO.
+002040     05  JOB-PARM-SETS-REJECTED    PIC 9(05) VALUE ZERO.
+002050
+002060*****************************************************
+002070*  REPORT LINE LAYOUTS (MOVED TO REPORT-LINE)       *
+002080*****************************************************
+002090 01  RPT-HEADER-LINE.
+002100     05  FILLER                  PIC X(01) VALUE SPACE.
+002110     05  FILLER                  PIC X(28)
+002120             VALUE 'FIZZ-BUZZ BATCH RUN REPORT'.
+002130     05  FILLER                  PIC X(06) VALUE 'DATE: '.
+002140     05  RPT-HDR-DATE            PIC X(10).
+002150     05  FILLER                  PIC X(06) VALUE 'TIME: '.
+002160     05  RPT-HDR-TIME            PIC X(08).
+002170     05  FILLER                  PIC X(73) VALUE SPACES.
+002180
+002190 01  RPT-PARM-LINE.
+002200     05  FILLER                  PIC X(01) VALUE SPACE.
+002210     05  FILLER                  PIC X(10) VALUE 'PARM SET '.
+002220     05  RPT-PRM-SEQ             PIC ZZ9.
+002230     05  FILLER                  PIC X(07) VALUE ' RANGE '.
+002240     05  RPT-PRM-START           PIC Z(8)9.
+002250     05  FILLER                  PIC X(04) VALUE ' TO '.
+002260     05  RPT-PRM-END             PIC Z(8)9.
+002270     05  FILLER                  PIC X(89) VALUE SPACES.
+002280
+002290 01  RPT-DETAIL-LINE.
+002300     05  FILLER                  PIC X(03) VALUE SPACES.
+002310     05  RPT-DET-COUNTR          PIC Z(8)9.
+002320     05  FILLER                  PIC X(03) VALUE SPACES.
+002330     05  RPT-DET-MSG             PIC X(40).
+002340     05  FILLER                  PIC X(77) VALUE SPACES.
+002350
+002360 01  RPT-FOOTER-LINE1.
+002370     05  FILLER                  PIC X(01) VALUE SPACE.
+002380     05  FILLER                  PIC X(18)
+002390             VALUE 'SET TOTALS - TOTAL'.
+002400     05  RPT-FTR-TOTAL           PIC Z(8)9.
+002410     05  FILLER                  PIC X(07) VALUE '  PLAIN'.
+002420     05  RPT-FTR-PLAIN           PIC Z(8)9.
+002430     05  FILLER                  PIC X(08) VALUE '  SINGLE'.
+002440     05  RPT-FTR-SINGLE          PIC Z(8)9.
+002450     05  FILLER                  PIC X(07) VALUE '  MULTI'.
+002460     05  RPT-FTR-MULTI           PIC Z(8)9.
+002470     05  FILLER                  PIC X(02) VALUE SPACES.
+002480     05  RPT-FTR-RECON           PIC X(04).
+002490     05  FILLER                  PIC X(49) VALUE SPACES.
+002500
+002510 01  RPT-SUMMARY-LINE1.
+002520     05  FILLER                  PIC X(01) VALUE SPACE.
+002530     05  FILLER                  PIC X(24)
+002540             VALUE 'JOB TOTALS - SETS RUN  '.
+002550     05  RPT-JOB-SETS-OK         PIC Z(4)9.
+002560     05  FILLER                  PIC X(16)
+002570             VALUE '  SETS REJECTED'.
+002580     05  RPT-JOB-SETS-BAD        PIC Z(4)9.
+002590     05  FILLER                  PIC X(81) VALUE SPACES.
+002600
+002610 01  RPT-SUMMARY-LINE2.
+002620     05  FILLER                  PIC X(01) VALUE SPACE.
+002630     05  FILLER                  PIC X(17)
+002640             VALUE 'JOB TOTAL RECORDS'.
+002650     05  RPT-JOB-TOTAL           PIC Z(9)9.
+002660     05  FILLER                  PIC X(18)
+002670             VALUE '  RECONCILIATION '.
+002680     05  RPT-JOB-RECON           PIC X(04).
+002690     05  FILLER                  PIC X(82) VALUE SPACES.
+002700
+002710 PROCEDURE DIVISION.
+002720*****************************************************
+002730*  0000-MAINLINE                                    *
+002740*****************************************************
+002750 0000-MAINLINE.
+002760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002770     IF NOT FATAL-ERROR-FOUND
+002780         PERFORM 2000-LOAD-RULES THRU 2000-EXIT
+002790         PERFORM 3000-PROCESS-ONE-PARM THRU 3000-EXIT
+002800             UNTIL PARM-EOF
+002810     END-IF.
+002820     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002830     STOP RUN.
+002840
+002850*****************************************************
+002860*  1000-INITIALIZE - OPEN FILES, ESTABLISH RUN DATE/ *
+002870*  TIME, LOCATE ANY PRIOR CHECKPOINT.                *
+002880*****************************************************
+002890 1000-INITIALIZE.
+002900     DISPLAY 'FIZZ-BUZZ BATCH RUN STARTING'.
+002910     ACCEPT RUN-DATE-NUM FROM DATE YYYYMMDD.
+002920     ACCEPT RUN-TIME-NUM FROM TIME.
+002930     STRING RUN-DATE-NUM(1:4) '-'
+002940            RUN-DATE-NUM(5:2) '-'
+002950            RUN-DATE-NUM(7:2)
+002960            DELIMITED BY SIZE INTO RUN-DATE-DISPLAY.
+002970     STRING RUN-TIME-NUM(1:2) ':'
+002980            RUN-TIME-NUM(3:2) ':'
+002990            RUN-TIME-NUM(5:2)
+003000            DELIMITED BY SIZE INTO RUN-TIME-DISPLAY.
+003010     PERFORM 1100-OPEN-FILES THRU 1100-EXIT.
+003020     IF NOT FATAL-ERROR-FOUND
+003030         PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT
+003040         PERFORM 4000-WRITE-REPORT-HEADER THRU 4000-EXIT
+003050     END-IF.
+003060 1000-EXIT.
+003070     EXIT.
+003080
+003090 1100-OPEN-FILES.
+003100     OPEN INPUT  PARM-FILE.
+003110     IF FS-PARM NOT = '00'
+003120         DISPLAY 'FATAL - PARMFILE OPEN FAILED, STATUS = '
+003130                 FS-PARM
+003140         SET FATAL-ERROR-FOUND TO TRUE
+003150     END-IF.
+003160     OPEN INPUT  RULE-FILE.
+003170     IF FS-RULE NOT = '00'
+003180         DISPLAY 'FATAL - RULEFILE OPEN FAILED, STATUS = '
+003190                 FS-RULE
+003200         SET FATAL-ERROR-FOUND TO TRUE
+003210     END-IF.
+003220     OPEN OUTPUT REPORT-FILE.
+003230     IF FS-REPORT NOT = '00'
+003240         DISPLAY 'FATAL - RPTFILE OPEN FAILED, STATUS = '
+003250                 FS-REPORT
+003260         SET FATAL-ERROR-FOUND TO TRUE
+003270     END-IF.
+003280     OPEN OUTPUT EXTRACT-FILE.
+003290     IF FS-EXTRACT NOT = '00'
+003300         DISPLAY 'FATAL - EXTRFILE OPEN FAILED, STATUS = '
+003310                 FS-EXTRACT
+003320         SET FATAL-ERROR-FOUND TO TRUE
+003330     END-IF.
+003340     OPEN OUTPUT ERROR-FILE.
+003350     IF FS-ERROR NOT = '00'
+003360         DISPLAY 'FATAL - ERRFILE OPEN FAILED, STATUS = '
+003370                 FS-ERROR
+003380         SET FATAL-ERROR-FOUND TO TRUE
+003390     END-IF.
+003400     OPEN EXTEND AUDIT-FILE.
+003410     IF FS-AUDIT NOT = '00'
+003420         CLOSE AUDIT-FILE
+003430         OPEN OUTPUT AUDIT-FILE
+003440         IF FS-AUDIT NOT = '00'
+003450             DISPLAY 'FATAL - AUDTFILE OPEN FAILED, STATUS = '
+003460                     FS-AUDIT
+003470             SET FATAL-ERROR-FOUND TO TRUE
+003480         END-IF
+003490     END-IF.
+003500 1100-EXIT.
+003510     EXIT.
+003520
+003530*****************************************************
+003540*  1200-READ-CHECKPOINT - SCAN ANY PRIOR CHECKPOINT  *
+003550*  FILE FOR THE LAST COUNTR COMPLETED, THEN REOPEN   *
+003560*  THE FILE FOR EXTEND SO THIS RUN CAN ADD TO IT.    *
+003570*****************************************************
+003580 1200-READ-CHECKPOINT.
+003590     OPEN INPUT CHECKPOINT-FILE.
+003600     IF FS-CKPT = '00'
+003610         PERFORM 1210-READ-CKPT-REC THRU 1210-EXIT
+003620             UNTIL CKPT-EOF
+003630         CLOSE CHECKPOINT-FILE
+003640     ELSE
+003650         DISPLAY 'NO PRIOR CHECKPOINT FILE - STARTING FRESH'
+003660     END-IF.
+003670     OPEN EXTEND CHECKPOINT-FILE.
+003680     IF FS-CKPT NOT = '00'
+003690         CLOSE CHECKPOINT-FILE
+003700         OPEN OUTPUT CHECKPOINT-FILE
+003705         IF FS-CKPT NOT = '00'
+003708             DISPLAY 'FATAL - CKPTFILE OPEN FAILED, STATUS = '
+003709                     FS-CKPT
+003710             SET FATAL-ERROR-FOUND TO TRUE
+003711         END-IF
+003712     END-IF.
+003720 1200-EXIT.
+003730     EXIT.
+003740
+003750 1210-READ-CKPT-REC.
+003760     READ CHECKPOINT-FILE
+003770         AT END
+003780             SET CKPT-EOF TO TRUE
+003790         NOT AT END
+003800             PERFORM 1220-APPLY-CKPT-REC THRU 1220-EXIT
+003810     END-READ.
+003820 1210-EXIT.
+003830     EXIT.
+003840
+003850*****************************************************
+003860*  1220-APPLY-CKPT-REC - FOLD ONE CHECKPOINT RECORD   *
+003870*  INTO THE IN-MEMORY TABLE, KEYED BY PARM-SEQ. SINCE *
+003880*  CKPTFILE IS READ IN THE ORDER IT WAS WRITTEN, THE  *
+003890*  LAST RECORD SEEN FOR A GIVEN PARM-SEQ IS ALWAYS    *
+003900*  THE MOST CURRENT STATUS FOR THAT PARAMETER SET.    *
+003910*****************************************************
+003920 1220-APPLY-CKPT-REC.
+003930     MOVE CKPT-PARM-SEQ TO CKPT-SEARCH-KEY.
+003940     PERFORM 1230-FIND-CKPT-TABLE-ENTRY THRU 1230-EXIT.
+003950     IF FOUND-CKPT-IDX > ZERO
+003960         SET CKPT-IDX TO FOUND-CKPT-IDX
+003965         MOVE CKPT-START-VAL TO CKPT-TAB-START-VAL(CKPT-IDX)
+003970         MOVE CKPT-COUNTR TO CKPT-TAB-COUNTR(CKPT-IDX)
+003980         MOVE CKPT-STATUS TO CKPT-TAB-STATUS(CKPT-IDX)
+003990     ELSE
+004000         IF CKPT-TAB-COUNT < 50
+004010             ADD 1 TO CKPT-TAB-COUNT
+004020             SET CKPT-IDX TO CKPT-TAB-COUNT
+004030             MOVE CKPT-PARM-SEQ TO CKPT-TAB-PARM-SEQ(CKPT-IDX)
+004035             MOVE CKPT-START-VAL TO CKPT-TAB-START-VAL(CKPT-IDX)
+004040             MOVE CKPT-COUNTR   TO CKPT-TAB-COUNTR(CKPT-IDX)
+004050             MOVE CKPT-STATUS   TO CKPT-TAB-STATUS(CKPT-IDX)
+004060         ELSE
+004070             DISPLAY 'CHECKPOINT TABLE FULL (50 MAX) - ENTRY '
+004080                     'IGNORED FOR PARM SET ' CKPT-PARM-SEQ
+004090         END-IF
+004100     END-IF.
+004110 1220-EXIT.
+004120     EXIT.
+004130
+004140*****************************************************
+004150*  1230-FIND-CKPT-TABLE-ENTRY - LOCATE THE TABLE ROW  *
+004160*  WHOSE PARM-SEQ MATCHES CKPT-SEARCH-KEY, SHARED BY  *
+004170*  CHECKPOINT LOADING AND THE RESTART DECISION.        *
+004180*****************************************************
+004190 1230-FIND-CKPT-TABLE-ENTRY.
+004200     MOVE ZERO TO FOUND-CKPT-IDX.
+004210     PERFORM 1240-CHECK-CKPT-ENTRY THRU 1240-EXIT
+004220         VARYING CKPT-IDX FROM 1 BY 1
+004230             UNTIL CKPT-IDX > CKPT-TAB-COUNT.
+004240 1230-EXIT.
+004250     EXIT.
+004260
+004270 1240-CHECK-CKPT-ENTRY.
+004280     IF FOUND-CKPT-IDX = ZERO
+004290         IF CKPT-TAB-PARM-SEQ(CKPT-IDX) = CKPT-SEARCH-KEY
+004300             SET FOUND-CKPT-IDX TO CKPT-IDX
+004310         END-IF
+004320     END-IF.
+004330 1240-EXIT.
+004340     EXIT.
+004350
+004360*****************************************************
+004370*  2000-LOAD-RULES - READ THE DIVISOR/LABEL TABLE    *
+004380*  ONCE, BEFORE ANY PARAMETER SET IS PROCESSED.      *
+004390*****************************************************
+004400 2000-LOAD-RULES.
+004410     PERFORM 2100-READ-RULE-REC THRU 2100-EXIT
+004420         UNTIL RULE-EOF.
+004430     CLOSE RULE-FILE.
+004440     IF RULE-TAB-COUNT = ZERO
+004450         MOVE 'NO VALID DIVISOR/LABEL RULES WERE LOADED'
+004460             TO ERROR-MESSAGE-TEXT
+004470         PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+004480     END-IF.
+004490 2000-EXIT.
+004500     EXIT.
+004510
+004520 2100-READ-RULE-REC.
+004530     READ RULE-FILE
+004540         AT END
+004550             SET RULE-EOF TO TRUE
+004560         NOT AT END
+004570             PERFORM 2110-VALIDATE-AND-ADD-RULE THRU 2110-EXIT
+004580     END-READ.
+004590 2100-EXIT.
+004600     EXIT.
+004610
+004620 2110-VALIDATE-AND-ADD-RULE.
+004630     IF RULE-REC-DIVISOR NOT GREATER THAN ZERO
+004640         MOVE SPACES TO ERROR-MESSAGE-TEXT
+004650         STRING 'RULE DIVISOR NOT POSITIVE - REJECTED - LABEL '
+004660                RULE-REC-LABEL
+004670                DELIMITED BY SIZE INTO ERROR-MESSAGE-TEXT
+004680         PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+004690     ELSE
+004700         IF RULE-TAB-COUNT < 20
+004710             ADD 1 TO RULE-TAB-COUNT
+004720             SET RULE-IDX TO RULE-TAB-COUNT
+004730             MOVE RULE-REC-DIVISOR TO RULE-TAB-DIVISOR(RULE-IDX)
+004740             MOVE RULE-REC-LABEL   TO RULE-TAB-LABEL(RULE-IDX)
+004750         ELSE
+004760             MOVE 'RULE TABLE FULL (20 MAX) - RULE IGNORED'
+004770                 TO ERROR-MESSAGE-TEXT
+004780             PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+004790         END-IF
+004800     END-IF.
+004810 2110-EXIT.
+004820     EXIT.
+004830
+004840*****************************************************
+004850*  3000-PROCESS-ONE-PARM - READ AND VALIDATE ONE     *
+004860*  PARAMETER RECORD, RUN IT IF VALID.                *
+004870*****************************************************
+004880 3000-PROCESS-ONE-PARM.
+004890     PERFORM 3100-READ-PARM THRU 3100-EXIT.
+004900     IF NOT PARM-EOF
+004910         PERFORM 3200-VALIDATE-PARM THRU 3200-EXIT
+004920         IF PARM-IS-VALID
+004930             PERFORM 3400-RUN-PARM-SET THRU 3400-EXIT
+004940             ADD 1 TO JOB-PARM-SETS-PROCESSED
+004950         ELSE
+004960             ADD 1 TO JOB-PARM-SETS-REJECTED
+004970         END-IF
+004980     END-IF.
+004990 3000-EXIT.
+005000     EXIT.
+005010
+005020 3100-READ-PARM.
+005030     READ PARM-FILE
+005040         AT END
+005050             SET PARM-EOF TO TRUE
+005060     END-READ.
+005070 3100-EXIT.
+005080     EXIT.
+005090
+005100*****************************************************
+005110*  3200-VALIDATE-PARM - REJECT A BAD RANGE RATHER    *
+005120*  THAN LET IT RUN THROUGH THE MAIN LOOP.            *
+005130*****************************************************
+005140 3200-VALIDATE-PARM.
+005150     SET PARM-IS-VALID TO TRUE.
+005160     IF RULE-TAB-COUNT = ZERO
+005170         SET PARM-IS-INVALID TO TRUE
+005180         MOVE SPACES TO ERROR-MESSAGE-TEXT
+005190         STRING 'PARM SET ' PARM-RUN-SEQ
+005200                ' REJECTED - NO VALID RULES AVAILABLE'
+005210                DELIMITED BY SIZE INTO ERROR-MESSAGE-TEXT
+005220         PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+005230     END-IF.
+005240     IF PARM-START-VAL = ZERO
+005250         SET PARM-IS-INVALID TO TRUE
+005260         MOVE SPACES TO ERROR-MESSAGE-TEXT
+005270         STRING 'PARM SET ' PARM-RUN-SEQ
+005280                ' REJECTED - START VALUE MUST BE GREATER'
+005290                ' THAN ZERO' DELIMITED BY SIZE
+005300                INTO ERROR-MESSAGE-TEXT
+005310         PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+005320     END-IF.
+005330     IF PARM-END-VAL < PARM-START-VAL
+005340         SET PARM-IS-INVALID TO TRUE
+005350         MOVE SPACES TO ERROR-MESSAGE-TEXT
+005360         STRING 'PARM SET ' PARM-RUN-SEQ
+005370                ' REJECTED - END VALUE LESS THAN START VALUE'
+005380                DELIMITED BY SIZE INTO ERROR-MESSAGE-TEXT
+005390         PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+005400     ELSE
+005410         COMPUTE RANGE-SIZE = PARM-END-VAL - PARM-START-VAL + 1
+005420         IF RANGE-SIZE > MAX-RANGE-SIZE
+005430             SET PARM-IS-INVALID TO TRUE
+005440             MOVE SPACES TO ERROR-MESSAGE-TEXT
+005450             STRING 'PARM SET ' PARM-RUN-SEQ
+005460                    ' REJECTED - RANGE EXCEEDS MAX-RANGE-SIZE'
+005470                    DELIMITED BY SIZE INTO ERROR-MESSAGE-TEXT
+005480             PERFORM 9800-WRITE-ERROR-LINE THRU 9800-EXIT
+005490         END-IF
+005500     END-IF.
+005510 3200-EXIT.
+005520     EXIT.
+005530
+005540*****************************************************
+005550*  3400-RUN-PARM-SET - DRIVE THE MAIN FIZZBUZZ LOOP  *
+005560*  FOR ONE VALIDATED PARAMETER SET. THE CHECKPOINT   *
+005570*  TABLE ENTRY FOR THIS PARM-SEQ (IF ANY) TELLS US   *
+005580*  WHETHER THE LAST ATTEMPT AT THIS SET WAS LEFT      *
+005590*  MID-FLIGHT (STATUS 'P') OR RAN TO COMPLETION       *
+005600*  (STATUS 'C') - ONLY A MID-FLIGHT ENTRY RESUMES.    *
+005605*  THE ENTRY'S START VALUE MUST ALSO MATCH TONIGHT'S  *
+005606*  PARM-START-VAL, SINCE PARM-SEQ IS ONLY AN ORDINAL  *
+005607*  POSITION IN PARMFILE AND COULD BE REUSED FOR A      *
+005608*  DIFFERENT RANGE ON A LATER NIGHT.                  *
+005610*****************************************************
+005620 3400-RUN-PARM-SET.
+005630     MOVE ZERO TO TOTAL-PROCESSED TOTAL-PLAIN
+005640                  TOTAL-SINGLE-HIT TOTAL-MULTI-HIT.
+005650     PERFORM 4100-WRITE-PARM-LINE THRU 4100-EXIT.
+005660     MOVE PARM-START-VAL TO LOOP-START-VAL.
+005670     MOVE PARM-RUN-SEQ TO CKPT-SEARCH-KEY.
+005680     PERFORM 1230-FIND-CKPT-TABLE-ENTRY THRU 1230-EXIT.
+005690     IF FOUND-CKPT-IDX > ZERO
+005700         SET CKPT-IDX TO FOUND-CKPT-IDX
+005710         IF CKPT-TAB-IN-PROGRESS(CKPT-IDX)
+005712             AND CKPT-TAB-START-VAL(CKPT-IDX) = PARM-START-VAL
+005720             AND CKPT-TAB-COUNTR(CKPT-IDX) >= PARM-START-VAL
+005730             AND CKPT-TAB-COUNTR(CKPT-IDX) <  PARM-END-VAL
+005740             COMPUTE LOOP-START-VAL =
+005750                 CKPT-TAB-COUNTR(CKPT-IDX) + 1
+005760             DISPLAY 'RESTARTING PARM SET ' PARM-RUN-SEQ
+005770                     ' AT COUNTR ' LOOP-START-VAL
+005780         END-IF
+005790         IF CKPT-TAB-COMPLETE(CKPT-IDX)
+005792             AND CKPT-TAB-START-VAL(CKPT-IDX) = PARM-START-VAL
+005800             AND CKPT-TAB-COUNTR(CKPT-IDX) >= PARM-END-VAL
+005810             COMPUTE LOOP-START-VAL = PARM-END-VAL + 1
+005820             DISPLAY 'PARM SET ' PARM-RUN-SEQ
+005830                     ' ALREADY COMPLETED THROUGH ' PARM-END-VAL
+005840                     ' - NOTHING TO REPROCESS'
+005850         END-IF
+005860     END-IF.
+005870     PERFORM 5000-MAIN-LOOP THRU 5000-EXIT
+005880         VARYING COUNTR FROM LOOP-START-VAL BY 1
+005890             UNTIL COUNTR > PARM-END-VAL.
+005900     PERFORM 6000-WRITE-REPORT-FOOTER THRU 6000-EXIT.
+005910     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+005920     PERFORM 8100-WRITE-COMPLETION-CKPT THRU 8100-EXIT.
+005930     ADD TOTAL-PROCESSED  TO JOB-TOTAL-PROCESSED.
+005940     ADD TOTAL-PLAIN      TO JOB-TOTAL-PLAIN.
+005950     ADD TOTAL-SINGLE-HIT TO JOB-TOTAL-SINGLE-HIT.
+005960     ADD TOTAL-MULTI-HIT  TO JOB-TOTAL-MULTI-HIT.
+005970 3400-EXIT.
+005980     EXIT.
+005990
+006000*****************************************************
+006010*  4000-WRITE-REPORT-HEADER / 4100-WRITE-PARM-LINE   *
+006020*****************************************************
+006030 4000-WRITE-REPORT-HEADER.
+006040     MOVE SPACES TO RPT-HEADER-LINE.
+006050     MOVE RUN-DATE-DISPLAY TO RPT-HDR-DATE.
+006060     MOVE RUN-TIME-DISPLAY TO RPT-HDR-TIME.
+006070     WRITE REPORT-LINE FROM RPT-HEADER-LINE
+006080         AFTER ADVANCING PAGE.
+006090 4000-EXIT.
+006100     EXIT.
+006110
+006120 4100-WRITE-PARM-LINE.
+006130     MOVE SPACES TO RPT-PARM-LINE.
+006140     MOVE PARM-RUN-SEQ   TO RPT-PRM-SEQ.
+006150     MOVE PARM-START-VAL TO RPT-PRM-START.
+006160     MOVE PARM-END-VAL   TO RPT-PRM-END.
+006170     WRITE REPORT-LINE FROM RPT-PARM-LINE
+006180         AFTER ADVANCING 2 LINES.
+006190 4100-EXIT.
+006200     EXIT.
+006210
+006220*****************************************************
+006230*  5000-MAIN-LOOP - PERFORMED ONCE FOR EVERY COUNTR  *
+006240*  VALUE IN THE CURRENT PARAMETER SET'S RANGE.       *
+006250*****************************************************
+006260 5000-MAIN-LOOP.
+006270     INITIALIZE MSG.
+006280     MOVE SPACES TO EXTRACT-RECORD.
+006290     SET EXTR-FIZZ-NO-HIT TO TRUE.
+006300     SET EXTR-BUZZ-NO-HIT TO TRUE.
+006310     MOVE ZERO TO RULE-HIT-CTR.
+006320     PERFORM 5100-CHECK-ONE-RULE THRU 5100-EXIT
+006330         VARYING RULE-IDX FROM 1 BY 1
+006340             UNTIL RULE-IDX > RULE-TAB-COUNT.
+006350     ADD 1 TO TOTAL-PROCESSED.
+006360     IF RULE-HIT-CTR = ZERO
+006370         ADD 1 TO TOTAL-PLAIN
+006380     ELSE
+006390         IF RULE-HIT-CTR = 1
+006400             ADD 1 TO TOTAL-SINGLE-HIT
+006410         ELSE
+006420             ADD 1 TO TOTAL-MULTI-HIT
+006430         END-IF
+006440     END-IF.
+006450     PERFORM 5200-WRITE-DETAIL-LINE THRU 5200-EXIT.
+006460     PERFORM 5300-WRITE-EXTRACT-REC THRU 5300-EXIT.
+006470     DIVIDE COUNTR BY CHECKPOINT-INTERVAL
+006480         GIVING CKPT-CHECK-QUOT REMAINDER CKPT-CHECK-REM.
+006490     IF CKPT-CHECK-REM = ZERO
+006500         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+006510     END-IF.
+006520 5000-EXIT.
+006530     EXIT.
+006540
+006550*****************************************************
+006560*  5100-CHECK-ONE-RULE - THE N-RULE ENGINE. TESTS    *
+006570*  COUNTR AGAINST ONE TABLE ENTRY AND APPENDS ITS    *
+006580*  LABEL TO MSG WHEN THE DIVISOR DIVIDES EVENLY.     *
+006590*****************************************************
+006600 5100-CHECK-ONE-RULE.
+006610     DIVIDE COUNTR BY RULE-TAB-DIVISOR(RULE-IDX)
+006620         GIVING RULE-QUOT REMAINDER RULE-REM.
+006630     IF RULE-REM = ZERO
+006640         STRING MSG DELIMITED BY SPACE
+006650                RULE-TAB-LABEL(RULE-IDX) DELIMITED BY SPACE
+006660                INTO MSG
+006670             ON OVERFLOW
+006680                 DISPLAY 'MSG OVERFLOW BUILDING LABEL FOR '
+006690                         COUNTR
+006700         END-STRING
+006710         ADD 1 TO RULE-HIT-CTR
+006720*        RULE-IDX = 1/2 ARE THE FIRST TWO RULES LOADED FROM
+006730*        RULEFILE, BY POSITION - SEE THE NOTE ON EXTR-FIZZ-FLAG/
+006740*        EXTR-BUZZ-FLAG IN EXTRREC.CPY.
+006750         IF RULE-IDX = 1
+006760             SET EXTR-FIZZ-HIT TO TRUE
+006770         END-IF
+006780         IF RULE-IDX = 2
+006790             SET EXTR-BUZZ-HIT TO TRUE
+006800         END-IF
+006810     END-IF.
+006820 5100-EXIT.
+006830     EXIT.
+006840
+006850 5200-WRITE-DETAIL-LINE.
+006860     MOVE SPACES TO RPT-DETAIL-LINE.
+006870     MOVE COUNTR TO RPT-DET-COUNTR.
+006880     MOVE MSG    TO RPT-DET-MSG.
+006890     WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+006900         AFTER ADVANCING 1 LINE.
+006910 5200-EXIT.
+006920     EXIT.
+006930
+006940 5300-WRITE-EXTRACT-REC.
+006950     MOVE PARM-RUN-SEQ TO EXTR-RUN-SEQ.
+006960     MOVE COUNTR       TO EXTR-COUNTR.
+006970     MOVE MSG          TO EXTR-MSG.
+006980     WRITE EXTRACT-RECORD.
+006990 5300-EXIT.
+007000     EXIT.
+007010
+007020*****************************************************
+007030*  6000-WRITE-REPORT-FOOTER - CONTROL TOTALS AND THE *
+007040*  RECONCILIATION CHECK FOR THIS PARAMETER SET.      *
+007050*****************************************************
+007060 6000-WRITE-REPORT-FOOTER.
+007070     COMPUTE EXPECTED-TOTAL = PARM-END-VAL - LOOP-START-VAL + 1.
+007072     ADD EXPECTED-TOTAL TO JOB-EXPECTED-TOTAL.
+007080     IF TOTAL-PROCESSED = EXPECTED-TOTAL
+007090         AND TOTAL-PLAIN + TOTAL-SINGLE-HIT + TOTAL-MULTI-HIT
+007100                 = TOTAL-PROCESSED
+007110         MOVE 'OK' TO RECON-STATUS
+007120     ELSE
+007130         MOVE 'BRK' TO RECON-STATUS
+007135         SET JOB-RECON-IS-BROKEN TO TRUE
+007140         DISPLAY 'RECONCILIATION BREAK ON PARM SET '
+007150                 PARM-RUN-SEQ
+007160     END-IF.
+007170     MOVE SPACES TO RPT-FOOTER-LINE1.
+007180     MOVE TOTAL-PROCESSED  TO RPT-FTR-TOTAL.
+007190     MOVE TOTAL-PLAIN      TO RPT-FTR-PLAIN.
+007200     MOVE TOTAL-SINGLE-HIT TO RPT-FTR-SINGLE.
+007210     MOVE TOTAL-MULTI-HIT  TO RPT-FTR-MULTI.
+007220     MOVE RECON-STATUS     TO RPT-FTR-RECON.
+007230     WRITE REPORT-LINE FROM RPT-FOOTER-LINE1
+007240         AFTER ADVANCING 2 LINES.
+007250 6000-EXIT.
+007260     EXIT.
+007270
+007280*****************************************************
+007290*  7000-WRITE-AUDIT-RECORD - ONE LINE PER PARAMETER  *
+007300*  SET, APPENDED TO AUDTFILE.                        *
+007310*****************************************************
+007320 7000-WRITE-AUDIT-RECORD.
+007330     MOVE RUN-DATE-DISPLAY TO AUD-RUN-DATE.
+007340     MOVE RUN-TIME-DISPLAY TO AUD-RUN-TIME.
+007350     MOVE PARM-RUN-SEQ     TO AUD-PARM-SEQ.
+007360     MOVE PARM-START-VAL   TO AUD-START-VAL.
+007370     MOVE PARM-END-VAL     TO AUD-END-VAL.
+007380     MOVE RULE-TAB-COUNT   TO AUD-RULE-COUNT.
+007390     MOVE TOTAL-PROCESSED  TO AUD-TOTAL-COUNT.
+007400     MOVE TOTAL-PLAIN      TO AUD-PLAIN-COUNT.
+007410     MOVE TOTAL-SINGLE-HIT TO AUD-SINGLE-COUNT.
+007420     MOVE TOTAL-MULTI-HIT  TO AUD-MULTI-COUNT.
+007430     MOVE RECON-STATUS     TO AUD-RECON-STATUS.
+007440     PERFORM 7050-BUILD-RULE-LIST THRU 7050-EXIT.
+007450     WRITE AUDIT-RECORD.
+007460 7000-EXIT.
+007470     EXIT.
+007480
+007490*****************************************************
+007500*  7050-BUILD-RULE-LIST - LIST THE DIVISOR/LABEL     *
+007510*  RULES IN EFFECT FOR THIS PARAMETER SET, SINCE     *
+007520*  RULEFILE'S CONTENT CAN CHANGE FROM RUN TO RUN AND  *
+007530*  AUD-RULE-COUNT ALONE CANNOT ANSWER "WITH WHAT      *
+007540*  SETTINGS" LATER.                                   *
+007550*****************************************************
+007560 7050-BUILD-RULE-LIST.
+007570     MOVE SPACES TO RULE-LIST-WS.
+007575     MOVE 1 TO RULE-LIST-PTR.
+007580     PERFORM 7060-APPEND-ONE-RULE THRU 7060-EXIT
+007590         VARYING RULE-IDX FROM 1 BY 1
+007600             UNTIL RULE-IDX > RULE-TAB-COUNT.
+007610     MOVE RULE-LIST-WS TO AUD-RULE-LIST.
+007620 7050-EXIT.
+007630     EXIT.
+007640
+007650 7060-APPEND-ONE-RULE.
+007660     STRING RULE-TAB-DIVISOR(RULE-IDX) DELIMITED BY SIZE
+007680            '-' DELIMITED BY SIZE
+007690            RULE-TAB-LABEL(RULE-IDX) DELIMITED BY SPACE
+007700            ' ' DELIMITED BY SIZE
+007710            INTO RULE-LIST-WS
+007715            WITH POINTER RULE-LIST-PTR
+007720         ON OVERFLOW
+007730             DISPLAY 'RULE LIST OVERFLOW BUILDING AUDIT RECORD'
+007740     END-STRING.
+007750 7060-EXIT.
+007760     EXIT.
+007770
+007780*****************************************************
+007790*  8000-WRITE-CHECKPOINT - PERIODIC RESTART POINT,   *
+007800*  WRITTEN IN PROGRESS (STATUS 'P') SINCE THE SET AS  *
+007810*  A WHOLE IS NOT YET DONE.                           *
+007820*****************************************************
+007830 8000-WRITE-CHECKPOINT.
+007840     MOVE SPACES TO CHECKPOINT-RECORD.
+007850     MOVE PARM-RUN-SEQ     TO CKPT-PARM-SEQ.
+007855     MOVE PARM-START-VAL   TO CKPT-START-VAL.
+007860     MOVE COUNTR           TO CKPT-COUNTR.
+007870     MOVE RUN-DATE-DISPLAY TO CKPT-RUN-DATE.
+007880     MOVE RUN-TIME-DISPLAY TO CKPT-RUN-TIME.
+007890     SET CKPT-STATUS-IN-PROGRESS TO TRUE.
+007900     WRITE CHECKPOINT-RECORD.
+007910 8000-EXIT.
+007920     EXIT.
+007930
+007940*****************************************************
+007950*  8100-WRITE-COMPLETION-CKPT - WRITTEN WHEN A        *
+007960*  PARAMETER SET'S FULL RANGE HAS BEEN PROCESSED, SO  *
+007970*  A LATER RUN CAN TELL A CLEAN FINISH APART FROM A   *
+007980*  CHECKPOINT LEFT BY AN ABEND PARTWAY THROUGH.        *
+007990*****************************************************
+008000 8100-WRITE-COMPLETION-CKPT.
+008010     MOVE SPACES TO CHECKPOINT-RECORD.
+008020     MOVE PARM-RUN-SEQ     TO CKPT-PARM-SEQ.
+008025     MOVE PARM-START-VAL   TO CKPT-START-VAL.
+008030     MOVE PARM-END-VAL     TO CKPT-COUNTR.
+008040     MOVE RUN-DATE-DISPLAY TO CKPT-RUN-DATE.
+008050     MOVE RUN-TIME-DISPLAY TO CKPT-RUN-TIME.
+008060     SET CKPT-STATUS-COMPLETE TO TRUE.
+008070     WRITE CHECKPOINT-RECORD.
+008080 8100-EXIT.
+008090     EXIT.
+008100
+008110*****************************************************
+008120*  9000-TERMINATE - JOB-LEVEL SUMMARY, CLOSE FILES.  *
+008130*****************************************************
+008140 9000-TERMINATE.
+008150     IF NOT FATAL-ERROR-FOUND
+008160         PERFORM 9100-WRITE-JOB-SUMMARY THRU 9100-EXIT
+008170     END-IF.
+008180     CLOSE PARM-FILE
+008190           RULE-FILE
+008200           REPORT-FILE
+008210           EXTRACT-FILE
+008220           ERROR-FILE
+008230           AUDIT-FILE
+008240           CHECKPOINT-FILE.
+008250     IF FATAL-ERROR-FOUND
+008260         MOVE 16 TO RETURN-CODE
+008270     END-IF.
+008280     DISPLAY 'FIZZ-BUZZ BATCH RUN COMPLETE'.
+008290 9000-EXIT.
+008300     EXIT.
+008310
+008320*****************************************************
+008330*  9100-WRITE-JOB-SUMMARY - OVERALL TIE-OUT ACROSS   *
+008340*  EVERY PARAMETER SET PROCESSED THIS RUN.           *
+008350*****************************************************
+008360 9100-WRITE-JOB-SUMMARY.
+008370     MOVE SPACES TO RPT-SUMMARY-LINE1.
+008380     MOVE JOB-PARM-SETS-PROCESSED TO RPT-JOB-SETS-OK.
+008390     MOVE JOB-PARM-SETS-REJECTED  TO RPT-JOB-SETS-BAD.
+008400     WRITE REPORT-LINE FROM RPT-SUMMARY-LINE1
+008410         AFTER ADVANCING 3 LINES.
+008420     IF JOB-RECON-IS-BROKEN
+008423             OR JOB-TOTAL-PROCESSED NOT = JOB-EXPECTED-TOTAL
+008426         MOVE 'BRK' TO RECON-STATUS
+008429         SET JOB-RECON-IS-BROKEN TO TRUE
+008432         DISPLAY 'JOB-LEVEL RECONCILIATION BREAK'
+008435     ELSE
+008438         MOVE 'OK' TO RECON-STATUS
+008441     END-IF.
+008490     MOVE SPACES TO RPT-SUMMARY-LINE2.
+008500     MOVE JOB-TOTAL-PROCESSED TO RPT-JOB-TOTAL.
+008510     MOVE RECON-STATUS        TO RPT-JOB-RECON.
+008520     WRITE REPORT-LINE FROM RPT-SUMMARY-LINE2
+008530         AFTER ADVANCING 1 LINE.
+008540     PERFORM 9110-SET-RETURN-CODE THRU 9110-EXIT.
+008550 9100-EXIT.
+008560     EXIT.
+008570
+008580*****************************************************
+008590*  9110-SET-RETURN-CODE - GIVE THE JCL STEP SOMETHING *
+008600*  TO COND= ON RATHER THAN MAKING OPERATIONS READ THE *
+008610*  REPORT EVERY NIGHT.                                *
+008620*     RC=0  - CLEAN RUN, NOTHING REJECTED.            *
+008630*     RC=4  - ONE OR MORE PARM/RULE RECORDS REJECTED  *
+008640*             BUT NO RECONCILIATION BREAK.            *
+008650*     RC=8  - RECONCILIATION BREAK ON THIS RUN.       *
+008660*     RC=16 - A REQUIRED DATASET FAILED TO OPEN. SET  *
+008670*             DIRECTLY IN 9000-TERMINATE SINCE THIS   *
+008680*             PARAGRAPH NEVER RUNS WHEN A FATAL OPEN  *
+008690*             ERROR SKIPPED THE JOB BODY.             *
+008700*****************************************************
+008710 9110-SET-RETURN-CODE.
+008720     IF RECON-STATUS = 'BRK'
+008730         MOVE 8 TO RETURN-CODE
+008740     ELSE
+008750         IF ERROR-CTR > ZERO
+008760             MOVE 4 TO RETURN-CODE
+008770         ELSE
+008780             MOVE 0 TO RETURN-CODE
+008790         END-IF
+008800     END-IF.
+008810 9110-EXIT.
+008820     EXIT.
+008830
+008840*****************************************************
+008850*  9800-WRITE-ERROR-LINE - GENERIC ERROR REPORT      *
+008860*  WRITER SHARED BY RULE AND PARAMETER VALIDATION.   *
+008870*****************************************************
+008880 9800-WRITE-ERROR-LINE.
+008890     IF NOT ERROR-HEADER-WRITTEN
+008900         PERFORM 9810-WRITE-ERROR-HEADER THRU 9810-EXIT
+008910     END-IF.
+008920     MOVE SPACES TO ERROR-LINE.
+008930     MOVE ERROR-MESSAGE-TEXT TO ERROR-LINE.
+008940     WRITE ERROR-LINE.
+008950     ADD 1 TO ERROR-CTR.
+008960 9800-EXIT.
+008970     EXIT.
+008980
+008990 9810-WRITE-ERROR-HEADER.
+009000     MOVE SPACES TO ERROR-LINE.
+009010     MOVE 'FIZZ-BUZZ PARAMETER / RULE VALIDATION ERRORS'
+009020         TO ERROR-LINE.
+009030     WRITE ERROR-LINE.
+009040     MOVE SPACES TO ERROR-LINE.
+009050     WRITE ERROR-LINE.
+009060     SET ERROR-HEADER-WRITTEN TO TRUE.
+009070 9810-EXIT.
+009080     EXIT.
