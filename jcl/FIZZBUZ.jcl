@@ -0,0 +1,100 @@
+//FIZZBUZ  JOB (ACCTNO,ROOM),'FIZZ-BUZZ NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*  MODIFICATION HISTORY
+//*  DATE       BY    DESCRIPTION
+//*  --------   ----  ------------------------------------------
+//*  2026-08-09 RLH   NIGHTLY BATCH SUBMISSION FOR FIZZ-BUZZ -
+//*                   COMPILE, LINK, AND EXECUTE WITH REAL
+//*                   DATASET ALLOCATIONS FOR PARM/RULE INPUT,
+//*                   REPORT, EXTRACT, AUDIT, CHECKPOINT AND
+//*                   ERROR DATASETS.
+//*  2026-08-09 RLH   CHANGED RPTFILE/EXTRFILE/ERRFILE TO
+//*                   DISP=MOD SO A SECOND NIGHTLY RUN DOES NOT
+//*                   FAIL ALLOCATION AGAINST THE ALREADY-
+//*                   CATALOGED DATASET FROM THE PRIOR NIGHT.
+//*                   CORRECTED EXTRFILE LRECL TO 64 AND AUDTFILE
+//*                   LRECL TO 82 TO MATCH THE ACTUAL RECORD
+//*                   LAYOUTS IN EXTRREC.CPY AND AUDREC.CPY.
+//*  2026-08-09 RLH   CORRECTED AUDTFILE LRECL TO 422 - AUDREC.CPY
+//*                   GREW WHEN AUD-RULE-LIST WAS ADDED.
+//*
+//*  THIS JOB COMPILES AND LINK-EDITS FIZZ-BUZZ FROM SOURCE AND
+//*  THEN EXECUTES IT.  SHOPS THAT PROMOTE A STANDING LOAD
+//*  MODULE THROUGH NORMAL CHANGE CONTROL CAN REMOVE THE COMPILE
+//*  AND LKED STEPS AND POINT THE GO STEP STEPLIB AT THE
+//*  PRODUCTION LOAD LIBRARY INSTEAD.
+//*
+//COMPILE  EXEC PGM=IGYCRCTL,PARM='LIB,APOST,NODYNAM'
+//STEPLIB  DD DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=PROD.COBOL.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.COBOL.SRCLIB(FIZZBUZ),DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(10,10)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPILE),
+//            PARM='LIST,MAP,XREF'
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=PROD.COBOL.LOADLIB(FIZZBUZ),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//GO       EXEC PGM=FIZZBUZ,
+//            COND=((4,LT,COMPILE),(4,LT,LKED))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*
+//*        PARAMETER CONTROL RECORD(S) - RANGE(S) TO PROCESS
+//PARMFILE DD DSN=PROD.FIZZBUZ.PARMIN,DISP=SHR
+//*
+//*        DIVISOR/LABEL RULE TABLE INPUT
+//RULEFILE DD DSN=PROD.FIZZBUZ.RULESIN,DISP=SHR
+//*
+//*        PRINT-STYLE REPORT, ONE SECTION PER PARAMETER SET
+//RPTFILE  DD DSN=PROD.FIZZBUZ.REPORT,
+//            DISP=MOD,
+//            SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=13300)
+//*
+//*        STRUCTURED EXTRACT FOR DOWNSTREAM CONSUMERS
+//EXTRFILE DD DSN=PROD.FIZZBUZ.EXTRACT,
+//            DISP=MOD,
+//            SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=64,BLKSIZE=6400)
+//*
+//*        APPEND-ONLY RUN AUDIT LOG - ACCUMULATES ACROSS RUNS
+//AUDTFILE DD DSN=PROD.FIZZBUZ.AUDIT,
+//            DISP=MOD,
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=422,BLKSIZE=42200)
+//*
+//*        CHECKPOINT/RESTART FILE - ACCUMULATES ACROSS RUNS SO
+//*        A RERUN AFTER AN ABEND CAN RESUME IN THE GO STEP
+//CKPTFILE DD DSN=PROD.FIZZBUZ.CKPT,
+//            DISP=MOD,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=5000)
+//*
+//*        PARAMETER/RULE VALIDATION ERROR REPORT
+//ERRFILE  DD DSN=PROD.FIZZBUZ.ERRRPT,
+//            DISP=MOD,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//SYSOUT   DD SYSOUT=*
+//*
+//*        FIZZ-BUZZ SETS RETURN-CODE ITSELF BEFORE STOP RUN:
+//*          RC=0 - CLEAN RUN, NOTHING REJECTED
+//*          RC=4 - ONE OR MORE PARM/RULE RECORDS REJECTED
+//*          RC=8 - RECONCILIATION BREAK ON THIS RUN
+//*        DOWNSTREAM JOBS THAT CONSUME EXTRFILE SHOULD CODE
+//*        COND=(4,LT,FIZZBUZ.GO) ON THEIR OWN JOB CARD OR A
+//*        LEADING STEP SO THEY DO NOT RUN AGAINST A BROKEN
+//*        EXTRACT.
